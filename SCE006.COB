@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> RELATORIO DE TELEFONES E E-MAILS         *
+      *> DUPLICADOS ENTRE CLIENTES                 *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF-CNPJ
+           FILE STATUS IS ST-ERRO
+           ALTERNATE RECORD KEY IS APELIDO WITH DUPLICATES.
+       SELECT WORK-SORT ASSIGN TO "WSDUP.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RELDUP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-REL.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGCLI.
+       SD WORK-SORT.
+       01 WS-REG.
+           03 WS-TELEFONE     PIC 9(11).
+           03 WS-EMAIL        PIC X(30).
+           03 WS-CPF-CNPJ     PIC 9(14).
+           03 WS-RAZAO        PIC X(60).
+           03 WS-APELIDO      PIC X(30).
+       FD RELDUP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELDUP.LST".
+       01 REG-RELDUP           PIC X(132).
+      *>------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-REL          PIC X(02) VALUE "00".
+       77 W-LINHA         PIC 9(02) VALUE 99.
+       77 W-PAGINA        PIC 9(04) VALUE ZEROS.
+       77 W-FIM-SORT      PIC 9(01) VALUE 0.
+       77 W-PRIMEIRA-VEZ  PIC 9(01) VALUE 1.
+       77 W-GRUPO-ABERTO  PIC 9(01) VALUE 0.
+       77 W-TOTAL-TEL     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-EMAIL   PIC 9(06) VALUE ZEROS.
+       01 W-TEL-ANT       PIC 9(11) VALUE ZEROS.
+       01 W-EMAIL-ANT     PIC X(30) VALUE SPACES.
+       01 W-REG-ANT.
+           03 WA-TELEFONE     PIC 9(11).
+           03 WA-EMAIL        PIC X(30).
+           03 WA-CPF-CNPJ     PIC 9(14).
+           03 WA-RAZAO        PIC X(60).
+           03 WA-APELIDO      PIC X(30).
+      *>------------------------------------------------------------
+       01 LC-CABEC1.
+           05 FILLER          PIC X(38) VALUE
+              "RELATORIO DE DUPLICIDADES - SCE006".
+           05 FILLER          PIC X(08) VALUE "PAGINA: ".
+           05 LC-PAGINA       PIC ZZZ9.
+       01 LC-CABEC2A.
+           05 FILLER          PIC X(20) VALUE
+              "TELEFONES DUPLICADOS".
+       01 LC-CABEC2B.
+           05 FILLER          PIC X(18) VALUE
+              "E-MAILS DUPLICADOS".
+       01 LC-CABEC3.
+           05 FILLER PIC X(14) VALUE "CHAVE".
+           05 FILLER PIC X(16) VALUE "CPF/CNPJ".
+           05 FILLER PIC X(32) VALUE "RAZAO SOCIAL".
+           05 FILLER PIC X(20) VALUE "APELIDO".
+       01 LC-DETALHE.
+           05 LD-CHAVE         PIC X(14).
+           05 LD-CPF-CNPJ      PIC 9(14).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 LD-RAZAO         PIC X(32).
+           05 LD-APELIDO       PIC X(20).
+       01 LC-TOTAL-TEL.
+           05 FILLER    PIC X(32) VALUE
+              "TOTAL DE TELEFONES DUPLICADOS: ".
+           05 LT-TOTAL-TEL      PIC ZZZ.ZZ9.
+       01 LC-TOTAL-EMAIL.
+           05 FILLER    PIC X(30) VALUE
+              "TOTAL DE E-MAILS DUPLICADOS: ".
+           05 LT-TOTAL-EMAIL    PIC ZZZ.ZZ9.
+      *>------------------------------------------------------------
+       PROCEDURE DIVISION.
+       REL-INICIO.
+           OPEN OUTPUT RELDUP
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-REL
+              STOP RUN.
+           PERFORM REL-CABECALHO THRU REL-CABECALHO-FIM.
+           MOVE 1 TO W-PRIMEIRA-VEZ
+           WRITE REG-RELDUP FROM LC-CABEC2A
+           WRITE REG-RELDUP FROM LC-CABEC3
+           ADD 2 TO W-LINHA
+           SORT WORK-SORT
+               ON ASCENDING KEY WS-TELEFONE
+               INPUT PROCEDURE IS REL-CARGA-TEL
+               OUTPUT PROCEDURE IS REL-IMPRIME-TEL.
+           WRITE REG-RELDUP FROM LC-TOTAL-TEL.
+           MOVE SPACES TO REG-RELDUP
+           WRITE REG-RELDUP.
+           WRITE REG-RELDUP FROM LC-CABEC2B
+           WRITE REG-RELDUP FROM LC-CABEC3
+           ADD 2 TO W-LINHA
+           SORT WORK-SORT
+               ON ASCENDING KEY WS-EMAIL
+               INPUT PROCEDURE IS REL-CARGA-EMAIL
+               OUTPUT PROCEDURE IS REL-IMPRIME-EMAIL.
+           WRITE REG-RELDUP FROM LC-TOTAL-EMAIL.
+           CLOSE RELDUP.
+           STOP RUN.
+      *>------------------------------------------------------------
+       REL-CABECALHO.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO LC-PAGINA
+           WRITE REG-RELDUP FROM LC-CABEC1
+           MOVE 1 TO W-LINHA.
+       REL-CABECALHO-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> LE O ARQCLI INTEIRO E ALIMENTA O SORT PELO TELEFONE          *
+      *>------------------------------------------------------------
+       REL-CARGA-TEL.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE: " ST-ERRO
+              STOP RUN.
+           MOVE 0 TO W-FIM-SORT
+           READ ARQCLI NEXT RECORD
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               IF TELEFONE NOT = ZEROS
+                  MOVE TELEFONE     TO WS-TELEFONE
+                  MOVE EMAIL        TO WS-EMAIL
+                  MOVE CPF-CNPJ     TO WS-CPF-CNPJ
+                  MOVE RAZAO-SOCIAL TO WS-RAZAO
+                  MOVE APELIDO      TO WS-APELIDO
+                  RELEASE WS-REG
+               END-IF
+               READ ARQCLI NEXT RECORD
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-READ
+           END-PERFORM.
+           CLOSE ARQCLI.
+       REL-CARGA-TEL-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> IMPRIME OS GRUPOS DE TELEFONE COM MAIS DE UM CLIENTE         *
+      *>------------------------------------------------------------
+       REL-IMPRIME-TEL.
+           MOVE 0 TO W-FIM-SORT
+           MOVE ZEROS TO W-TEL-ANT
+           MOVE 0 TO W-GRUPO-ABERTO
+           RETURN WORK-SORT
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               IF WS-TELEFONE = W-TEL-ANT
+                  IF W-GRUPO-ABERTO = 0
+                     PERFORM REL-QUEBRA-TEL THRU REL-QUEBRA-TEL-FIM
+                     MOVE WA-TELEFONE  TO LD-CHAVE
+                     MOVE WA-CPF-CNPJ  TO LD-CPF-CNPJ
+                     MOVE WA-RAZAO     TO LD-RAZAO
+                     MOVE WA-APELIDO   TO LD-APELIDO
+                     WRITE REG-RELDUP FROM LC-DETALHE
+                     ADD 1 TO W-LINHA
+                     ADD 1 TO W-TOTAL-TEL
+                     MOVE 1 TO W-GRUPO-ABERTO
+                  END-IF
+                  PERFORM REL-QUEBRA-TEL THRU REL-QUEBRA-TEL-FIM
+                  MOVE WS-TELEFONE   TO LD-CHAVE
+                  MOVE WS-CPF-CNPJ   TO LD-CPF-CNPJ
+                  MOVE WS-RAZAO      TO LD-RAZAO
+                  MOVE WS-APELIDO    TO LD-APELIDO
+                  WRITE REG-RELDUP FROM LC-DETALHE
+                  ADD 1 TO W-LINHA
+                  ADD 1 TO W-TOTAL-TEL
+               ELSE
+                  MOVE 0 TO W-GRUPO-ABERTO
+               END-IF
+               MOVE WS-TELEFONE   TO W-TEL-ANT
+               MOVE WS-TELEFONE   TO WA-TELEFONE
+               MOVE WS-EMAIL      TO WA-EMAIL
+               MOVE WS-CPF-CNPJ   TO WA-CPF-CNPJ
+               MOVE WS-RAZAO      TO WA-RAZAO
+               MOVE WS-APELIDO    TO WA-APELIDO
+               RETURN WORK-SORT
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+       REL-IMPRIME-TEL-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> QUEBRA DE PAGINA DA SECAO DE TELEFONES DUPLICADOS            *
+      *>------------------------------------------------------------
+       REL-QUEBRA-TEL.
+           IF W-LINHA > 55
+              PERFORM REL-CABECALHO THRU REL-CABECALHO-FIM
+              WRITE REG-RELDUP FROM LC-CABEC2A
+              WRITE REG-RELDUP FROM LC-CABEC3
+              ADD 2 TO W-LINHA
+           END-IF.
+       REL-QUEBRA-TEL-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> LE O ARQCLI INTEIRO E ALIMENTA O SORT PELO E-MAIL            *
+      *>------------------------------------------------------------
+       REL-CARGA-EMAIL.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE: " ST-ERRO
+              STOP RUN.
+           MOVE 0 TO W-FIM-SORT
+           READ ARQCLI NEXT RECORD
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               IF EMAIL NOT = SPACES
+                  MOVE TELEFONE     TO WS-TELEFONE
+                  MOVE EMAIL        TO WS-EMAIL
+                  MOVE CPF-CNPJ     TO WS-CPF-CNPJ
+                  MOVE RAZAO-SOCIAL TO WS-RAZAO
+                  MOVE APELIDO      TO WS-APELIDO
+                  RELEASE WS-REG
+               END-IF
+               READ ARQCLI NEXT RECORD
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-READ
+           END-PERFORM.
+           CLOSE ARQCLI.
+       REL-CARGA-EMAIL-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> IMPRIME OS GRUPOS DE E-MAIL COM MAIS DE UM CLIENTE           *
+      *>------------------------------------------------------------
+       REL-IMPRIME-EMAIL.
+           MOVE 0 TO W-FIM-SORT
+           MOVE SPACES TO W-EMAIL-ANT
+           MOVE 0 TO W-GRUPO-ABERTO
+           RETURN WORK-SORT
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               IF WS-EMAIL = W-EMAIL-ANT
+                  IF W-GRUPO-ABERTO = 0
+                     PERFORM REL-QUEBRA-EMAIL THRU REL-QUEBRA-EMAIL-FIM
+                     MOVE WA-EMAIL     TO LD-CHAVE
+                     MOVE WA-CPF-CNPJ  TO LD-CPF-CNPJ
+                     MOVE WA-RAZAO     TO LD-RAZAO
+                     MOVE WA-APELIDO   TO LD-APELIDO
+                     WRITE REG-RELDUP FROM LC-DETALHE
+                     ADD 1 TO W-LINHA
+                     ADD 1 TO W-TOTAL-EMAIL
+                     MOVE 1 TO W-GRUPO-ABERTO
+                  END-IF
+                  PERFORM REL-QUEBRA-EMAIL THRU REL-QUEBRA-EMAIL-FIM
+                  MOVE WS-EMAIL      TO LD-CHAVE
+                  MOVE WS-CPF-CNPJ   TO LD-CPF-CNPJ
+                  MOVE WS-RAZAO      TO LD-RAZAO
+                  MOVE WS-APELIDO    TO LD-APELIDO
+                  WRITE REG-RELDUP FROM LC-DETALHE
+                  ADD 1 TO W-LINHA
+                  ADD 1 TO W-TOTAL-EMAIL
+               ELSE
+                  MOVE 0 TO W-GRUPO-ABERTO
+               END-IF
+               MOVE WS-EMAIL      TO W-EMAIL-ANT
+               MOVE WS-TELEFONE   TO WA-TELEFONE
+               MOVE WS-EMAIL      TO WA-EMAIL
+               MOVE WS-CPF-CNPJ   TO WA-CPF-CNPJ
+               MOVE WS-RAZAO      TO WA-RAZAO
+               MOVE WS-APELIDO    TO WA-APELIDO
+               RETURN WORK-SORT
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+       REL-IMPRIME-EMAIL-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> QUEBRA DE PAGINA DA SECAO DE E-MAILS DUPLICADOS               *
+      *>------------------------------------------------------------
+       REL-QUEBRA-EMAIL.
+           IF W-LINHA > 55
+              PERFORM REL-CABECALHO THRU REL-CABECALHO-FIM
+              WRITE REG-RELDUP FROM LC-CABEC2B
+              WRITE REG-RELDUP FROM LC-CABEC3
+              ADD 2 TO W-LINHA
+           END-IF.
+       REL-QUEBRA-EMAIL-FIM.
+           EXIT.
