@@ -0,0 +1,7 @@
+      *>------------------------------------------------------------
+      *> CIDTAB.CPY - TABELA DE CIDADES POR UF (ARQCID.DAT)         *
+      *>------------------------------------------------------------
+       01 REGCID.
+           03 CID-CHAVE.
+               05 CID-UF         PIC X(02).
+               05 CID-NOME       PIC X(30).
