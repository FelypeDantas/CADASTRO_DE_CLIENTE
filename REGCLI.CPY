@@ -0,0 +1,19 @@
+      *>------------------------------------------------------------
+      *> REGCLI.CPY - LAYOUT DO CADASTRO DE CLIENTES (ARQCLI.DAT)   *
+      *>------------------------------------------------------------
+       01 REGCLI.
+           03 CPF-CNPJ       PIC 9(14).
+           03 TIPO-PESSOA    PIC X(01).
+               88 PESSOA-FISICA    VALUE "F".
+               88 PESSOA-JURIDICA  VALUE "J".
+           03 RAZAO-SOCIAL   PIC X(60).
+           03 APELIDO        PIC X(30).
+           03 CEP            PIC 9(08).
+           03 LOGRADOURO     PIC X(30).
+           03 NUMERO         PIC 9(03).
+           03 BAIRRO         PIC X(30).
+           03 CIDADE         PIC X(30).
+           03 UF             PIC X(02).
+           03 TELEFONE       PIC 9(11).
+           03 EMAIL          PIC X(30).
+           03 CONTATO        PIC X(15).
