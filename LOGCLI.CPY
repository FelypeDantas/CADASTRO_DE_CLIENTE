@@ -0,0 +1,10 @@
+      *>------------------------------------------------------------
+      *> LOGCLI.CPY - TRILHA DE AUDITORIA DO CADASTRO DE CLIENTES   *
+      *>------------------------------------------------------------
+       01 REGLOG.
+           03 LOG-DATA        PIC 9(08).
+           03 LOG-HORA        PIC 9(06).
+           03 LOG-OPERADOR    PIC X(08).
+           03 LOG-OPERACAO    PIC X(01).
+           03 LOG-REG-ANTES   PIC X(264).
+           03 LOG-REG-DEPOIS  PIC X(264).
