@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> UTILITARIO DE CONVERSAO UNICA DO ARQCLI.DAT  *
+      *> DO LAYOUT ANTIGO (CPF-CNPJ 11 DIGITOS, SEM    *
+      *> TIPO-PESSOA) PARA O LAYOUT NOVO (14 DIGITOS,  *
+      *> COM TIPO-PESSOA)                              *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI-OLD ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OLD-CPF
+           ALTERNATE RECORD KEY IS OLD-APELIDO WITH DUPLICATES
+           FILE STATUS IS ST-OLD.
+       SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF-CNPJ
+           FILE STATUS IS ST-ERRO.
+       SELECT ARQCLI-BKP ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ST-BKP.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI-OLD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI-OLD.
+           03 OLD-CPF        PIC 9(11).
+           03 OLD-RAZAO      PIC X(60).
+           03 OLD-APELIDO    PIC X(30).
+           03 OLD-CEP        PIC 9(08).
+           03 OLD-LOGRADOURO PIC X(30).
+           03 OLD-NUMERO     PIC 9(03).
+           03 OLD-BAIRRO     PIC X(30).
+           03 OLD-CIDADE     PIC X(30).
+           03 OLD-UF         PIC X(02).
+           03 OLD-TELEFONE   PIC 9(11).
+           03 OLD-EMAIL      PIC X(30).
+           03 OLD-CONTATO    PIC X(15).
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGCLI.
+       FD ARQCLI-BKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLICNV.TMP".
+       01 REG-BKP              PIC X(264).
+      *>------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-OLD           PIC X(02) VALUE "00".
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-BKP           PIC X(02) VALUE "00".
+       77 W-TOTAL-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-CARGA    PIC 9(06) VALUE ZEROS.
+      *>------------------------------------------------------------
+       PROCEDURE DIVISION.
+       CNV-INICIO.
+           PERFORM CNV-DESCARGA THRU CNV-DESCARGA-FIM.
+           PERFORM CNV-RECARGA THRU CNV-RECARGA-FIM.
+           DISPLAY "REGISTROS LIDOS NO LAYOUT ANTIGO: " W-TOTAL-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS NO LAYOUT NOVO: " W-TOTAL-CARGA.
+           STOP RUN.
+      *>------------------------------------------------------------
+      *> FASE 1 - LE O ARQCLI.DAT NO LAYOUT ANTIGO (CHAVE DE 11       *
+      *>          DIGITOS) E CONVERTE CADA REGISTRO PARA O LAYOUT     *
+      *>          NOVO NUM ARQUIVO SEQUENCIAL DE TRABALHO             *
+      *>------------------------------------------------------------
+       CNV-DESCARGA.
+           OPEN INPUT ARQCLI-OLD
+           IF ST-OLD NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQCLI NO LAYOUT ANTIGO: "
+                      ST-OLD
+              STOP RUN.
+           OPEN OUTPUT ARQCLI-BKP
+           IF ST-BKP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE TRABALHO: "
+                      ST-BKP
+              CLOSE ARQCLI-OLD
+              STOP RUN.
+           PERFORM CNV-DESC-LOOP THRU CNV-DESC-LOOP-FIM
+               UNTIL ST-OLD = "10".
+           CLOSE ARQCLI-OLD ARQCLI-BKP.
+       CNV-DESCARGA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       CNV-DESC-LOOP.
+           READ ARQCLI-OLD NEXT RECORD
+               AT END
+                  MOVE "10" TO ST-OLD
+           END-READ.
+           IF ST-OLD = "00"
+              MOVE OLD-CPF        TO CPF-CNPJ
+              MOVE "F"            TO TIPO-PESSOA
+              MOVE OLD-RAZAO      TO RAZAO-SOCIAL
+              MOVE OLD-APELIDO    TO APELIDO
+              MOVE OLD-CEP        TO CEP
+              MOVE OLD-LOGRADOURO TO LOGRADOURO
+              MOVE OLD-NUMERO     TO NUMERO
+              MOVE OLD-BAIRRO     TO BAIRRO
+              MOVE OLD-CIDADE     TO CIDADE
+              MOVE OLD-UF         TO UF
+              MOVE OLD-TELEFONE   TO TELEFONE
+              MOVE OLD-EMAIL      TO EMAIL
+              MOVE OLD-CONTATO    TO CONTATO
+              MOVE REGCLI TO REG-BKP
+              WRITE REG-BKP
+              ADD 1 TO W-TOTAL-LIDOS
+           END-IF.
+       CNV-DESC-LOOP-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> FASE 2 - RECRIA O ARQCLI.DAT DO ZERO, JA NO LAYOUT NOVO      *
+      *>          (CHAVE DE 14 DIGITOS), E RECARREGA A PARTIR DO      *
+      *>          ARQUIVO DE TRABALHO GERADO NA FASE 1                *
+      *>------------------------------------------------------------
+       CNV-RECARGA.
+           OPEN OUTPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA RECRIACAO DO ARQCLI.DAT: " ST-ERRO
+              STOP RUN.
+           OPEN INPUT ARQCLI-BKP
+           IF ST-BKP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE TRABALHO: "
+                      ST-BKP
+              CLOSE ARQCLI
+              STOP RUN.
+           PERFORM CNV-CARGA-LOOP THRU CNV-CARGA-LOOP-FIM
+               UNTIL ST-BKP = "10".
+           CLOSE ARQCLI ARQCLI-BKP.
+       CNV-RECARGA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       CNV-CARGA-LOOP.
+           READ ARQCLI-BKP
+               AT END
+                  MOVE "10" TO ST-BKP
+           END-READ.
+           IF ST-BKP = "00"
+              MOVE REG-BKP TO REGCLI
+              WRITE REGCLI
+              IF ST-ERRO NOT = "00"
+                 DISPLAY "ERRO NA GRAVACAO DO REGISTRO, STATUS: "
+                         ST-ERRO
+              ELSE
+                 ADD 1 TO W-TOTAL-CARGA
+              END-IF
+           END-IF.
+       CNV-CARGA-LOOP-FIM.
+           EXIT.
