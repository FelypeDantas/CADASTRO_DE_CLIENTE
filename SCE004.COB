@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE004.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> EXPORTACAO NOTURNA DO CADASTRO DE CLIENTES *
+      *> PARA O SISTEMA DE FATURAMENTO               *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF-CNPJ
+           FILE STATUS IS ST-ERRO.
+       SELECT ARQEXP ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ST-EXP.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGCLI.
+       FD ARQEXP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLIEXP.DAT".
+       01 REG-EXP             PIC X(264).
+      *>------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-EXP          PIC X(02) VALUE "00".
+       77 W-TOTAL         PIC 9(06) VALUE ZEROS.
+      *>------------------------------------------------------------
+       PROCEDURE DIVISION.
+       EXP-INICIO.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT ARQEXP
+           IF ST-EXP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXPORTACAO: " ST-EXP
+              CLOSE ARQCLI
+              STOP RUN.
+           PERFORM EXP-PROCESSA THRU EXP-PROCESSA-FIM
+               UNTIL ST-ERRO = "10".
+           DISPLAY "REGISTROS EXPORTADOS: " W-TOTAL.
+           CLOSE ARQCLI ARQEXP.
+           STOP RUN.
+      *>------------------------------------------------------------
+       EXP-PROCESSA.
+           READ ARQCLI
+               AT END
+                  MOVE "10" TO ST-ERRO
+           END-READ.
+           IF ST-ERRO NOT = "10"
+              MOVE REGCLI TO REG-EXP
+              WRITE REG-EXP
+              ADD 1 TO W-TOTAL
+           END-IF.
+       EXP-PROCESSA-FIM.
+           EXIT.
