@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> MANUTENCAO DAS TABELAS DE UF E CIDADE   *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQUF ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UF-SIGLA
+           FILE STATUS IS ST-UF.
+       SELECT ARQCID ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CID-CHAVE
+           FILE STATUS IS ST-CID.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQUF.DAT".
+           COPY UFTAB.
+       FD ARQCID
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCID.DAT".
+           COPY CIDTAB.
+      *>------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 ST-UF          PIC X(02) VALUE "00".
+       77 ST-CID         PIC X(02) VALUE "00".
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-LINDISP      PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+      *>-------------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT-MENU.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE "          MANUTENCAO DE TABELAS (UF / CIDADE)".
+           05  LINE 08  COLUMN 05
+               VALUE "1 - UNIDADES DA FEDERACAO (UF)".
+           05  LINE 10  COLUMN 05
+               VALUE "2 - CIDADES".
+           05  LINE 12  COLUMN 05
+               VALUE "3 - SAIR".
+           05  LINE 15  COLUMN 05
+               VALUE "OPCAO: ".
+           05  TMENU-OPCAO
+               LINE 15  COLUMN 13 PIC X(01)
+               USING W-OPCAO.
+       01  SMT-UF.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE "               MANUTENCAO DE UF".
+           05  LINE 08  COLUMN 01
+               VALUE "UF (SIGLA) : ".
+           05  TUF-SIGLA
+               LINE 08  COLUMN 15 PIC X(02)
+               USING UF-SIGLA.
+           05  LINE 10  COLUMN 01
+               VALUE "NOME       : ".
+           05  TUF-NOME
+               LINE 10  COLUMN 15 PIC X(20)
+               USING UF-NOME.
+       01  SMT-CID.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE "             MANUTENCAO DE CIDADES".
+           05  LINE 08  COLUMN 01
+               VALUE "UF         : ".
+           05  TCID-UF
+               LINE 08  COLUMN 15 PIC X(02)
+               USING CID-UF.
+           05  LINE 10  COLUMN 01
+               VALUE "CIDADE     : ".
+           05  TCID-NOME
+               LINE 10  COLUMN 15 PIC X(30)
+               USING CID-NOME.
+      *>-------------------------------------------------------------
+       PROCEDURE DIVISION.
+       TAB-INICIO.
+           PERFORM TAB-ABRE-UF THRU TAB-ABRE-UF-FIM.
+           PERFORM TAB-ABRE-CID THRU TAB-ABRE-CID-FIM.
+       TAB-MENU.
+           MOVE SPACES TO W-OPCAO
+           PERFORM UNTIL W-OPCAO = "3"
+              DISPLAY SMT-MENU
+              ACCEPT TMENU-OPCAO
+              EVALUATE W-OPCAO
+                 WHEN "1"
+                    PERFORM TAB-UF-MENU THRU TAB-UF-MENU-FIM
+                 WHEN "2"
+                    PERFORM TAB-CID-MENU THRU TAB-CID-MENU-FIM
+                 WHEN "3"
+                    CONTINUE
+                 WHEN OTHER
+                    MOVE "OPCAO INVALIDA" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+              END-EVALUATE
+           END-PERFORM.
+           CLOSE ARQUF ARQCID.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *>------------------------------------------------------------
+       TAB-ABRE-UF.
+           OPEN I-O ARQUF
+           IF ST-UF = "30"
+              OPEN OUTPUT ARQUF
+              CLOSE ARQUF
+              OPEN I-O ARQUF
+           END-IF
+           IF ST-UF NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE UF: " ST-UF
+              STOP RUN.
+       TAB-ABRE-UF-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-ABRE-CID.
+           OPEN I-O ARQCID
+           IF ST-CID = "30"
+              OPEN OUTPUT ARQCID
+              CLOSE ARQCID
+              OPEN I-O ARQCID
+           END-IF
+           IF ST-CID NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CIDADES: " ST-CID
+              STOP RUN.
+       TAB-ABRE-CID-FIM.
+           EXIT.
+      *>****************************************
+      *> MANUTENCAO DA TABELA DE UF             *
+      *>****************************************
+       TAB-UF-MENU.
+           MOVE SPACES TO W-OPCAO
+           PERFORM UNTIL W-OPCAO = "0"
+              DISPLAY (24, 05)
+                 "1=INCLUIR  2=ALTERAR  3=LISTAR  0=VOLTAR      "
+              ACCEPT (24, 55) W-OPCAO
+              EVALUATE W-OPCAO
+                 WHEN "1"
+                    PERFORM TAB-UF-INCLUIR THRU TAB-UF-INCLUIR-FIM
+                 WHEN "2"
+                    PERFORM TAB-UF-ALTERAR THRU TAB-UF-ALTERAR-FIM
+                 WHEN "3"
+                    PERFORM TAB-UF-LISTAR THRU TAB-UF-LISTAR-FIM
+                 WHEN "0"
+                    CONTINUE
+                 WHEN OTHER
+                    MOVE "OPCAO INVALIDA" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+              END-EVALUATE
+           END-PERFORM.
+       TAB-UF-MENU-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-UF-INCLUIR.
+           MOVE SPACES TO UF-SIGLA UF-NOME
+           DISPLAY SMT-UF
+           ACCEPT TUF-SIGLA
+           IF UF-SIGLA = SPACES
+              MOVE "SIGLA DEVE SER DIFERENTE DE BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TAB-UF-INCLUIR-FIM.
+           ACCEPT TUF-NOME
+           IF UF-NOME = SPACES
+              MOVE "NOME DEVE SER DIFERENTE DE BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TAB-UF-INCLUIR-FIM.
+           WRITE REGUF
+              INVALID KEY
+                 MOVE "UF JA CADASTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-UF-INCLUIR-FIM
+           END-WRITE.
+           MOVE "*** UF INCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       TAB-UF-INCLUIR-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-UF-ALTERAR.
+           MOVE SPACES TO UF-SIGLA
+           DISPLAY SMT-UF
+           ACCEPT TUF-SIGLA
+           IF UF-SIGLA = SPACES
+              MOVE "SIGLA DEVE SER DIFERENTE DE BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TAB-UF-ALTERAR-FIM.
+           READ ARQUF
+              INVALID KEY
+                 MOVE "UF NAO CADASTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-UF-ALTERAR-FIM
+           END-READ.
+           DISPLAY SMT-UF
+           ACCEPT TUF-NOME
+           REWRITE REGUF
+              INVALID KEY
+                 MOVE "ERRO NA ALTERACAO DA UF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-UF-ALTERAR-FIM
+           END-REWRITE.
+           MOVE "*** UF ALTERADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       TAB-UF-ALTERAR-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-UF-LISTAR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (02, 25) "UNIDADES DA FEDERACAO CADASTRADAS"
+           MOVE 4 TO W-LINDISP
+           MOVE LOW-VALUES TO UF-SIGLA
+           START ARQUF KEY IS NOT LESS THAN UF-SIGLA
+              INVALID KEY
+                 MOVE "TABELA DE UF VAZIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-UF-LISTAR-FIM
+           END-START.
+       TAB-UF-LISTAR-LOOP.
+           READ ARQUF NEXT RECORD
+              AT END
+                 GO TO TAB-UF-LISTAR-FIM
+           END-READ.
+           DISPLAY (W-LINDISP, 10) UF-SIGLA " - " UF-NOME
+           ADD 1 TO W-LINDISP
+           IF W-LINDISP > 20
+              DISPLAY (23, 10) "ENTER PARA CONTINUAR..."
+              ACCEPT (23, 10) W-OPCAO
+              DISPLAY (01, 01) ERASE
+              MOVE 4 TO W-LINDISP
+           END-IF
+           GO TO TAB-UF-LISTAR-LOOP.
+       TAB-UF-LISTAR-FIM.
+           DISPLAY (23, 10) "ENTER PARA VOLTAR...           "
+           ACCEPT (23, 10) W-OPCAO.
+      *>****************************************
+      *> MANUTENCAO DA TABELA DE CIDADES        *
+      *>****************************************
+       TAB-CID-MENU.
+           MOVE SPACES TO W-OPCAO
+           PERFORM UNTIL W-OPCAO = "0"
+              DISPLAY (24, 05)
+                 "1=INCLUIR  2=EXCLUIR  3=LISTAR  0=VOLTAR      "
+              ACCEPT (24, 55) W-OPCAO
+              EVALUATE W-OPCAO
+                 WHEN "1"
+                    PERFORM TAB-CID-INCLUIR THRU TAB-CID-INCLUIR-FIM
+                 WHEN "2"
+                    PERFORM TAB-CID-EXCLUIR THRU TAB-CID-EXCLUIR-FIM
+                 WHEN "3"
+                    PERFORM TAB-CID-LISTAR THRU TAB-CID-LISTAR-FIM
+                 WHEN "0"
+                    CONTINUE
+                 WHEN OTHER
+                    MOVE "OPCAO INVALIDA" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+              END-EVALUATE
+           END-PERFORM.
+       TAB-CID-MENU-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-CID-INCLUIR.
+           MOVE SPACES TO CID-UF CID-NOME
+           DISPLAY SMT-CID
+           ACCEPT TCID-UF
+           IF CID-UF = SPACES
+              MOVE "UF DEVE SER DIFERENTE DE BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TAB-CID-INCLUIR-FIM.
+           READ ARQUF
+              INVALID KEY
+                 MOVE "UF NAO CADASTRADA NA TABELA DE UF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-CID-INCLUIR-FIM
+           END-READ.
+           ACCEPT TCID-NOME
+           IF CID-NOME = SPACES
+              MOVE "CIDADE DEVE SER DIFERENTE DE BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO TAB-CID-INCLUIR-FIM.
+           WRITE REGCID
+              INVALID KEY
+                 MOVE "CIDADE JA CADASTRADA PARA ESSA UF" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-CID-INCLUIR-FIM
+           END-WRITE.
+           MOVE "*** CIDADE INCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       TAB-CID-INCLUIR-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-CID-EXCLUIR.
+           MOVE SPACES TO CID-UF CID-NOME
+           DISPLAY SMT-CID
+           ACCEPT TCID-UF
+           ACCEPT TCID-NOME
+           READ ARQCID
+              INVALID KEY
+                 MOVE "CIDADE NAO CADASTRADA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-CID-EXCLUIR-FIM
+           END-READ.
+           DELETE ARQCID RECORD
+              INVALID KEY
+                 MOVE "ERRO NA EXCLUSAO DA CIDADE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-CID-EXCLUIR-FIM
+           END-DELETE.
+           MOVE "*** CIDADE EXCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       TAB-CID-EXCLUIR-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       TAB-CID-LISTAR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (02, 25) "CIDADES CADASTRADAS POR UF"
+           MOVE 4 TO W-LINDISP
+           MOVE LOW-VALUES TO CID-UF CID-NOME
+           START ARQCID KEY IS NOT LESS THAN CID-CHAVE
+              INVALID KEY
+                 MOVE "TABELA DE CIDADES VAZIA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO TAB-CID-LISTAR-FIM
+           END-START.
+       TAB-CID-LISTAR-LOOP.
+           READ ARQCID NEXT RECORD
+              AT END
+                 GO TO TAB-CID-LISTAR-FIM
+           END-READ.
+           DISPLAY (W-LINDISP, 10) CID-UF " - " CID-NOME
+           ADD 1 TO W-LINDISP
+           IF W-LINDISP > 20
+              DISPLAY (23, 10) "ENTER PARA CONTINUAR..."
+              ACCEPT (23, 10) W-OPCAO
+              DISPLAY (01, 01) ERASE
+              MOVE 4 TO W-LINDISP
+           END-IF
+           GO TO TAB-CID-LISTAR-LOOP.
+       TAB-CID-LISTAR-FIM.
+           DISPLAY (23, 10) "ENTER PARA VOLTAR...           "
+           ACCEPT (23, 10) W-OPCAO.
+      *>*********************
+      *> ROTINA DE MENSAGEM *
+      *>*********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (24, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (24, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
