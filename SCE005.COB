@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> UTILITARIO DE RECUPERACAO DO ARQCLI.DAT     *
+      *> APOS ERRO NO ARQUIVO INDEXADO (ISAM)         *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CPF-CNPJ
+           FILE STATUS IS ST-ERRO.
+       SELECT ARQCLI-BKP ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ST-BKP.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGCLI.
+       FD ARQCLI-BKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLIBKP.DAT".
+       01 REG-BKP              PIC X(264).
+      *>------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       77 ST-BKP           PIC X(02) VALUE "00".
+       77 W-TOTAL-OK       PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-ERRO     PIC 9(06) VALUE ZEROS.
+       77 W-TOTAL-CARGA    PIC 9(06) VALUE ZEROS.
+      *>------------------------------------------------------------
+       PROCEDURE DIVISION.
+       REC-INICIO.
+           PERFORM REC-DESCARGA THRU REC-DESCARGA-FIM.
+           PERFORM REC-RECARGA THRU REC-RECARGA-FIM.
+           DISPLAY "REGISTROS LIDOS DO ARQUIVO DANIFICADO: " W-TOTAL-OK.
+           DISPLAY "REGISTROS DESCARTADOS POR ERRO DE LEITURA: "
+                   W-TOTAL-ERRO.
+           DISPLAY "REGISTROS RECARREGADOS NO NOVO ARQCLI.DAT: "
+                   W-TOTAL-CARGA.
+           STOP RUN.
+      *>------------------------------------------------------------
+      *> FASE 1 - DESCARREGA O QUE FOR POSSIVEL LER DO ARQUIVO       *
+      *>          DANIFICADO PARA UM ARQUIVO SEQUENCIAL DE BACKUP    *
+      *>------------------------------------------------------------
+       REC-DESCARGA.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DANIFICADO: "
+                      ST-ERRO
+              DISPLAY "INDICE DO ARQCLI.DAT DANIFICADO A PONTO DE "
+                      "IMPEDIR ATE A ABERTURA -- NAO HA REGISTRO A "
+                      "RECUPERAR DESTE ARQUIVO."
+              DISPLAY "RESTAURE O ARQCLI.DAT A PARTIR DA EXPORTACAO "
+                      "NOTURNA MAIS RECENTE (SCE004/ARQCLIEXP.DAT) OU "
+                      "DE UM BACKUP ANTERIOR DESTE UTILITARIO "
+                      "(ARQCLIBKP.DAT) E RODE ESTE PROGRAMA NOVAMENTE."
+              STOP RUN.
+           OPEN OUTPUT ARQCLI-BKP
+           IF ST-BKP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE BACKUP: " ST-BKP
+              CLOSE ARQCLI
+              STOP RUN.
+           PERFORM REC-DESC-LOOP THRU REC-DESC-LOOP-FIM
+               UNTIL ST-ERRO = "10".
+           CLOSE ARQCLI ARQCLI-BKP.
+       REC-DESCARGA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       REC-DESC-LOOP.
+           READ ARQCLI
+               AT END
+                  MOVE "10" TO ST-ERRO
+           END-READ.
+           EVALUATE ST-ERRO
+               WHEN "00"
+                   MOVE REGCLI TO REG-BKP
+                   WRITE REG-BKP
+                   ADD 1 TO W-TOTAL-OK
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "REGISTRO DESCARTADO, STATUS: " ST-ERRO
+                   ADD 1 TO W-TOTAL-ERRO
+           END-EVALUATE.
+       REC-DESC-LOOP-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> FASE 2 - RECRIA O ARQCLI.DAT DO ZERO E RECARREGA OS         *
+      *>          REGISTROS SALVOS NO ARQUIVO DE BACKUP              *
+      *>------------------------------------------------------------
+       REC-RECARGA.
+           OPEN OUTPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA RECRIACAO DO ARQCLI.DAT: " ST-ERRO
+              STOP RUN.
+           OPEN INPUT ARQCLI-BKP
+           IF ST-BKP NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE BACKUP: " ST-BKP
+              CLOSE ARQCLI
+              STOP RUN.
+           PERFORM REC-CARGA-LOOP THRU REC-CARGA-LOOP-FIM
+               UNTIL ST-BKP = "10".
+           CLOSE ARQCLI ARQCLI-BKP.
+       REC-RECARGA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       REC-CARGA-LOOP.
+           READ ARQCLI-BKP
+               AT END
+                  MOVE "10" TO ST-BKP
+           END-READ.
+           IF ST-BKP = "00"
+              MOVE REG-BKP TO REGCLI
+              WRITE REGCLI
+              IF ST-ERRO NOT = "00"
+                 DISPLAY "ERRO NA GRAVACAO DO REGISTRO, STATUS: "
+                         ST-ERRO
+                 ADD 1 TO W-TOTAL-ERRO
+              ELSE
+                 ADD 1 TO W-TOTAL-CARGA
+              END-IF
+           END-IF.
+       REC-CARGA-LOOP-FIM.
+           EXIT.
