@@ -0,0 +1,6 @@
+      *>------------------------------------------------------------
+      *> UFTAB.CPY - TABELA DE UNIDADES DA FEDERACAO (ARQUF.DAT)    *
+      *>------------------------------------------------------------
+       01 REGUF.
+           03 UF-SIGLA       PIC X(02).
+           03 UF-NOME        PIC X(20).
