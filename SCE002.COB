@@ -17,25 +17,47 @@
            RECORD KEY IS CPF-CNPJ
            FILE STATUS IS ST-ERRO
            ALTERNATE RECORD KEY IS APELIDO WITH DUPLICATES.
+       SELECT ARQCEP ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CEP-COD
+           FILE STATUS IS ST-CEP.
+       SELECT ARQCLI-LOG ASSIGN TO DISK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ST-LOG.
+       SELECT ARQUF ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UF-SIGLA
+           FILE STATUS IS ST-UF.
+       SELECT ARQCID ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CID-CHAVE
+           FILE STATUS IS ST-CID.
       *>---------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD ARQCLI
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGCLI.
-           03 CPF-CNPJ       PIC 9(11).
-           03 RAZAO-SOCIAL   PIC X(60).
-           03 APELIDO        PIC X(30).
-           03 CEP            PIC 9(08).
-           03 LOGRADOURO     PIC X(30).
-           03 NUMERO         PIC 9(03).
-           03 BAIRRO         PIC X(30).
-           03 CIDADE         PIC X(30).
-           03 UF             PIC X(02).
-           03 TELEFONE       PIC 9(11).
-           03 EMAIL          PIC X(30).
-           03 CONTATO        PIC X(15).
+           COPY REGCLI.
+       FD ARQCEP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCEP.DAT".
+           COPY CEPTAB.
+       FD ARQCLI-LOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLILOG.DAT".
+           COPY LOGCLI.
+       FD ARQUF
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQUF.DAT".
+           COPY UFTAB.
+       FD ARQCID
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCID.DAT".
+           COPY CIDTAB.
       *>------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL          PIC 9(01) VALUE ZEROS.
@@ -46,42 +68,51 @@
        77 MENS           PIC X(50) VALUE SPACES.
        77 LIMPA          PIC X(50) VALUE SPACES.
 
-       01 TXUF.
-            03 UF-SIGLA     PIC X(02) VALUE SPACES.
-            03 UF-TEXTO     PIC X(20) VALUE SPACES.
-
-       01 TBUF.
-             03 FILLER     PIC X(22) VALUE "ACACRE".
-             03 FILLER     PIC X(22) VALUE "ALALAGOAS".
-             03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
-             03 FILLER     PIC X(22) VALUE "APAMAPA".
-             03 FILLER     PIC X(22) VALUE "BABAHIA".
-             03 FILLER     PIC X(22) VALUE "CECEARA".
-             03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
-             03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
-             03 FILLER     PIC X(22) VALUE "GOGOIAS".
-             03 FILLER     PIC X(22) VALUE "MAMARANH�O".
-             03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
-             03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
-             03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
-             03 FILLER     PIC X(22) VALUE "PAPARA".
-             03 FILLER     PIC X(22) VALUE "PBPARAIBA".
-             03 FILLER     PIC X(22) VALUE "PRPARAN�".
-             03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
-             03 FILLER     PIC X(22) VALUE "PIPIAUI".
-             03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
-             03 FILLER     PIC X(22) VALUE "RNR. GRANDE DO NORTE".
-             03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
-             03 FILLER     PIC X(22) VALUE "RORONDONIA".
-             03 FILLER     PIC X(22) VALUE "RRRORAIMA".
-             03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
-             03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
-             03 FILLER     PIC X(22) VALUE "SESERGIPE".
-             03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
-
-       01 TBUFR REDEFINES TBUF.
-             03 TABUF    PIC X(22) OCCURS 27 TIMES.
-       01 IND            PIC 9(02) VALUE ZEROS.
+      *>-------------------------------------------------------------------
+      *> TABELAS DE UF E CIDADE (ARQUF.DAT / ARQCID.DAT)
+      *>-------------------------------------------------------------------
+       77 ST-UF             PIC X(02) VALUE "00".
+       77 ST-CID            PIC X(02) VALUE "00".
+       77 W-UF-DISPONIVEL   PIC 9(01) VALUE ZEROS.
+       77 W-CID-DISPONIVEL  PIC 9(01) VALUE ZEROS.
+      *>-------------------------------------------------------------------
+      *> LISTAGEM/NAVEGACAO DO ARQCLI (BROWSE COM PAGINACAO)
+      *>-------------------------------------------------------------------
+       77 W-LST-PAG         PIC 9(04) VALUE ZEROS.
+       77 W-LST-LINHA       PIC 9(02) VALUE ZEROS.
+       77 W-LST-QTDE        PIC 9(02) VALUE 15.
+       77 W-LST-SEL         PIC 9(02) VALUE ZEROS.
+       77 W-LST-FIM         PIC 9(01) VALUE ZEROS.
+       01 W-LST-CHAVE-TAB.
+           03 W-LST-CHAVE   PIC 9(14) OCCURS 500 TIMES.
+       01 W-LST-CPF-TABELA.
+           03 W-LST-CPF-TAB PIC 9(14) OCCURS 15 TIMES.
+      *>-------------------------------------------------------------------
+      *> VALIDACAO DE CPF/CNPJ (DIGITO VERIFICADOR MODULO 11)
+      *>-------------------------------------------------------------------
+       01 W-DOC             PIC 9(14) VALUE ZEROS.
+       01 W-DOC-DIG REDEFINES W-DOC.
+             03 W-D          PIC 9(01) OCCURS 14 TIMES.
+       77 W-DOC-OK       PIC 9(01) VALUE ZEROS.
+       77 W-SOMA         PIC 9(04) VALUE ZEROS.
+       77 W-RESTO        PIC 9(02) VALUE ZEROS.
+       77 W-DV           PIC 9(01) VALUE ZEROS.
+       77 W-PESO         PIC 9(02) VALUE ZEROS.
+       77 W-I            PIC 9(02) VALUE ZEROS.
+       77 W-APELIDO-BUSCA PIC X(30) VALUE SPACES.
+      *>-------------------------------------------------------------------
+      *> TABELA DE CEP
+      *>-------------------------------------------------------------------
+       77 ST-CEP            PIC X(02) VALUE "00".
+       77 W-CEP-DISPONIVEL  PIC 9(01) VALUE ZEROS.
+       77 W-CEP-ACHOU       PIC 9(01) VALUE ZEROS.
+      *>-------------------------------------------------------------------
+      *> LOG DE AUDITORIA (INCLUSAO/ALTERACAO/EXCLUSAO)
+      *>-------------------------------------------------------------------
+       77 ST-LOG            PIC X(02) VALUE "00".
+       77 W-AUD-OPERACAO    PIC X(01) VALUE SPACES.
+       01 W-REGCLI-ANTES    PIC X(264) VALUE SPACES.
+       01 W-REGCLI-DEPOIS   PIC X(264) VALUE SPACES.
       *>-------------------------------------------------------------------
        SCREEN SECTION.
        01  SMT006.
@@ -90,6 +121,8 @@
                VALUE  "                               CADASTRO".
            05  LINE 03  COLUMN 41
                VALUE  "DE CLIENTES".
+           05  LINE 06  COLUMN 01
+               VALUE "TIPO (F=FISICA/J=JURIDICA) : ".
            05  LINE 08  COLUMN 01
                VALUE "CPF-CNPJ    : ".
            05  LINE 10  COLUMN 01
@@ -116,9 +149,15 @@
                VALUE "EMAIL       : ".
            05  LINE 24  COLUMN 01
                VALUE "MENSAGEM    : ".
-           05  TCPF-CNPJ
+           05  TTIPO-PESSOA
+               LINE 06  COLUMN 30 PIC X(01)
+               USING TIPO-PESSOA.
+           05  TCPF-CNPJ-F
                LINE 08  COLUMN 15 PIC 999.999.999.99
                USING CPF-CNPJ.
+           05  TCPF-CNPJ-J
+               LINE 08  COLUMN 15 PIC 99.999.999/9999.99
+               USING CPF-CNPJ.
            05  TRAZAO-SOCIAL
                LINE 10  COLUMN 15 PIC X(60)
                USING RAZAO-SOCIAL.
@@ -128,9 +167,18 @@
            05  TCEP
                LINE 14  COLUMN 15 PIC 99999.999
                USING CEP.
+           05  TLOGRADOURO
+               LINE 14  COLUMN 55 PIC X(30)
+               USING LOGRADOURO.
            05  TNUMERO
                LINE 16  COLUMN 15 PIC 9(03)
                USING NUMERO.
+           05  TBAIRRO
+               LINE 16  COLUMN 55 PIC X(30)
+               USING BAIRRO.
+           05  TCIDADE
+               LINE 18  COLUMN 15 PIC X(30)
+               USING CIDADE.
            05  TUF
                LINE 18  COLUMN 55 PIC X(02)
                USING UF.
@@ -167,33 +215,86 @@
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+       INC-OP0B.
+                MOVE 0 TO W-CEP-DISPONIVEL
+                OPEN INPUT ARQCEP
+                IF ST-CEP = "00"
+                   MOVE 1 TO W-CEP-DISPONIVEL.
+       INC-OP0C.
+                OPEN EXTEND ARQCLI-LOG
+                IF ST-LOG NOT = "00"
+                   IF ST-LOG = "30"
+                      OPEN OUTPUT ARQCLI-LOG
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DE LOG" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0D.
+                MOVE 0 TO W-UF-DISPONIVEL
+                OPEN INPUT ARQUF
+                IF ST-UF = "00"
+                   MOVE 1 TO W-UF-DISPONIVEL.
+                MOVE 0 TO W-CID-DISPONIVEL
+                OPEN INPUT ARQCID
+                IF ST-CID = "00"
+                   MOVE 1 TO W-CID-DISPONIVEL.
        INC-001.
 
 
                 MOVE SPACES TO
                 RAZAO-SOCIAL APELIDO LOGRADOURO BAIRRO CIDADE UF
-                EMAIL CONTATO UF-SIGLA.
+                EMAIL CONTATO UF-SIGLA TIPO-PESSOA.
 
                 MOVE ZEROS  TO CPF-CNPJ CEP TELEFONE NUMERO .
                 DISPLAY SMT006.
 
-       INC-002.
-                ACCEPT TCPF-CNPJ
+       INC-001B.
+                ACCEPT TTIPO-PESSOA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE ARQCLI
+                   CLOSE ARQCLI ARQCEP ARQCLI-LOG ARQUF ARQCID
                    GO TO ROT-FIM.
-                IF CPF-CNPJ = SPACES
+                IF NOT PESSOA-FISICA AND NOT PESSOA-JURIDICA
+                   MOVE "TIPO DEVE SER F=FISICA OU J=JURIDICA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001B.
+
+       INC-002.
+                IF PESSOA-FISICA
+                   ACCEPT TCPF-CNPJ-F
+                ELSE
+                   ACCEPT TCPF-CNPJ-J
+                END-IF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001B.
+                IF CPF-CNPJ = ZEROS
                    MOVE "*** CLIENTE INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+                PERFORM VAL-DOCUMENTO THRU VAL-DOCUMENTO-FIM.
+                IF W-DOC-OK NOT = 1
+                   MOVE "*** CPF/CNPJ INVALIDO (DIGITO) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   IF PESSOA-FISICA
+                      DISPLAY TCPF-CNPJ-F
+                   ELSE
+                      DISPLAY TCPF-CNPJ-J
+                   END-IF
+                   GO TO INC-002.
        LER-CEP01.
                 MOVE 0 TO W-SEL
                 READ ARQCLI
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-                      PERFORM INC-007A THRU INC-007B
+                      MOVE REGCLI TO W-REGCLI-ANTES
+                      PERFORM CON-UF-MOSTRA THRU CON-UF-MOSTRA-FIM
                       DISPLAY SMT006
+                      IF PESSOA-FISICA
+                         DISPLAY TCPF-CNPJ-F
+                      ELSE
+                         DISPLAY TCPF-CNPJ-J
+                      END-IF
                       MOVE "*** CLIENTE JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -229,6 +330,24 @@
                    MOVE "CEP DEVE SER DIFERENTE DE BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-005.
+       INC-005B.
+                MOVE 0 TO W-CEP-ACHOU
+                IF W-CEP-DISPONIVEL = 1
+                   MOVE CEP TO CEP-COD
+                   READ ARQCEP
+                      INVALID KEY
+                         MOVE 0 TO W-CEP-ACHOU
+                      NOT INVALID KEY
+                         MOVE CEP-LOGRADOURO TO LOGRADOURO
+                         MOVE CEP-BAIRRO     TO BAIRRO
+                         MOVE CEP-CIDADE     TO CIDADE
+                         MOVE CEP-UF         TO UF
+                         DISPLAY TLOGRADOURO
+                         DISPLAY TBAIRRO
+                         DISPLAY TCIDADE
+                         DISPLAY TUF
+                         MOVE 1 TO W-CEP-ACHOU
+                   END-READ.
 
        INC-006.
                ACCEPT TNUMERO
@@ -238,25 +357,82 @@
                    MOVE "NUMERO DEVE SER DIFERENTE DE BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-006.
+               IF W-CEP-ACHOU = 1
+                   GO TO INC-008.
+
+       INC-006B.
+                ACCEPT TLOGRADOURO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF LOGRADOURO = SPACES
+                   MOVE "LOGRADOURO DEVE SER DIFERENTE DE BRANCO"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006B.
+
+       INC-006C.
+                ACCEPT TBAIRRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006B.
+                IF BAIRRO = SPACES
+                   MOVE "BAIRRO DEVE SER DIFERENTE DE BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006C.
+
+       INC-006D.
+                ACCEPT TCIDADE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006C.
+                IF CIDADE = SPACES
+                   MOVE "CIDADE DEVE SER DIFERENTE DE BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006D.
 
        INC-007.
                 ACCEPT TUF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
+                IF W-ACT = 02 GO TO INC-006D.
        INC-007A.
-               MOVE 1 TO IND.
+               MOVE UF TO UF-SIGLA.
        INC-007B.
-               MOVE TABUF (IND) TO TXUF
-               IF UF NOT = UF-SIGLA
-                      ADD 1 TO IND
-                      IF IND > 27
-                         MOVE "UF NAO EXISTE" TO MENS
-                         PERFORM ROT-MENS THRU ROT-MENS-FIM
-                         GO TO INC-007
-                      ELSE
-                         GO TO INC-007B
-               ELSE
-                     DISPLAY UF-TEXTO.
+               IF W-UF-DISPONIVEL = 1
+                  READ ARQUF
+                     INVALID KEY
+                        MOVE "UF NAO EXISTE" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-007
+                     NOT INVALID KEY
+                        DISPLAY UF-NOME
+                  END-READ.
+       INC-007C.
+               IF W-CEP-ACHOU NOT = 1 AND W-CID-DISPONIVEL = 1
+                  MOVE UF     TO CID-UF
+                  MOVE CIDADE TO CID-NOME
+                  READ ARQCID
+                     INVALID KEY
+                        MOVE "CIDADE NAO CADASTRADA PARA ESSA UF"
+                             TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-006D
+                  END-READ
+               END-IF.
+      *>------------------------------------------------------------
+      *> LOOKUP SOMENTE PARA EXIBICAO DO NOME DA UF EM TELAS DE       *
+      *> CONSULTA/NAVEGACAO (REGISTRO JA GRAVADO) -- NAO DESVIA PARA  *
+      *> O PROMPT DE DIGITACAO DE UF QUANDO A UF NAO E' ENCONTRADA    *
+      *>------------------------------------------------------------
+       CON-UF-MOSTRA.
+               MOVE UF TO UF-SIGLA.
+               IF W-UF-DISPONIVEL = 1
+                  READ ARQUF
+                     INVALID KEY
+                        CONTINUE
+                     NOT INVALID KEY
+                        DISPLAY UF-NOME
+                  END-READ
+               END-IF.
+       CON-UF-MOSTRA-FIM.
+               EXIT.
 
        INC-008.
                ACCEPT TTELEFONE
@@ -305,6 +481,10 @@
        INC-WR1.
                 WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-REGCLI-ANTES
+                      MOVE REGCLI TO W-REGCLI-DEPOIS
+                      MOVE "I" TO W-AUD-OPERACAO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -317,16 +497,128 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-FIM.
 
+      *>****************************************
+      *> VALIDACAO DE CPF/CNPJ (DIGITO VERIFICADOR MODULO 11)  *
+      *>****************************************
+       VAL-DOCUMENTO.
+                MOVE CPF-CNPJ TO W-DOC
+                MOVE 1 TO W-DOC-OK
+                IF PESSOA-FISICA
+                   PERFORM VAL-CPF THRU VAL-CPF-FIM
+                ELSE
+                   PERFORM VAL-CNPJ THRU VAL-CNPJ-FIM.
+       VAL-DOCUMENTO-FIM.
+                EXIT.
+
+       VAL-CPF.
+      *>       CPF OCUPA OS 11 DIGITOS MENOS SIGNIFICATIVOS DE W-DOC;
+      *>       OS 3 PRIMEIROS (W-D(1) A W-D(3)) DEVEM SER ZERO.
+                IF W-D (1) NOT = 0 OR W-D (2) NOT = 0
+                                    OR W-D (3) NOT = 0
+                   MOVE 0 TO W-DOC-OK
+                   GO TO VAL-CPF-FIM.
+                MOVE 0 TO W-SOMA
+                MOVE 10 TO W-PESO
+                PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 12
+                   COMPUTE W-SOMA = W-SOMA + (W-D (W-I) * W-PESO)
+                   SUBTRACT 1 FROM W-PESO
+                END-PERFORM
+                COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV
+                ELSE
+                   COMPUTE W-DV = 11 - W-RESTO
+                END-IF
+                IF W-DV NOT = W-D (13)
+                   MOVE 0 TO W-DOC-OK
+                   GO TO VAL-CPF-FIM.
+                MOVE 0 TO W-SOMA
+                MOVE 11 TO W-PESO
+                PERFORM VARYING W-I FROM 4 BY 1 UNTIL W-I > 13
+                   COMPUTE W-SOMA = W-SOMA + (W-D (W-I) * W-PESO)
+                   SUBTRACT 1 FROM W-PESO
+                END-PERFORM
+                COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV
+                ELSE
+                   COMPUTE W-DV = 11 - W-RESTO
+                END-IF
+                IF W-DV NOT = W-D (14)
+                   MOVE 0 TO W-DOC-OK.
+       VAL-CPF-FIM.
+                EXIT.
+
+       VAL-CNPJ.
+      *>       CNPJ OCUPA OS 14 DIGITOS DE W-DOC (W-D(1) A W-D(12) BASE,
+      *>       W-D(13) E W-D(14) DIGITOS VERIFICADORES).
+                MOVE 0 TO W-SOMA
+                PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 12
+                   IF W-I <= 4
+                      COMPUTE W-PESO = 6 - W-I
+                   ELSE
+                      COMPUTE W-PESO = 14 - W-I
+                   END-IF
+                   COMPUTE W-SOMA = W-SOMA + (W-D (W-I) * W-PESO)
+                END-PERFORM
+                COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV
+                ELSE
+                   COMPUTE W-DV = 11 - W-RESTO
+                END-IF
+                IF W-DV NOT = W-D (13)
+                   MOVE 0 TO W-DOC-OK
+                   GO TO VAL-CNPJ-FIM.
+                MOVE 0 TO W-SOMA
+                PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 13
+                   IF W-I <= 5
+                      COMPUTE W-PESO = 7 - W-I
+                   ELSE
+                      COMPUTE W-PESO = 15 - W-I
+                   END-IF
+                   COMPUTE W-SOMA = W-SOMA + (W-D (W-I) * W-PESO)
+                END-PERFORM
+                COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DV
+                ELSE
+                   COMPUTE W-DV = 11 - W-RESTO
+                END-IF
+                IF W-DV NOT = W-D (14)
+                   MOVE 0 TO W-DOC-OK.
+       VAL-CNPJ-FIM.
+                EXIT.
+
+      *>****************************************
+      *> LOG DE AUDITORIA (ARQCLI-LOG)          *
+      *>****************************************
+       AUD-GRAVA.
+                ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT LOG-HORA FROM TIME
+                DISPLAY "USER" UPON ENVIRONMENT-NAME
+                ACCEPT LOG-OPERADOR FROM ENVIRONMENT-VALUE
+                MOVE W-AUD-OPERACAO  TO LOG-OPERACAO
+                MOVE W-REGCLI-ANTES  TO LOG-REG-ANTES
+                MOVE W-REGCLI-DEPOIS TO LOG-REG-DEPOIS
+                WRITE REGLOG
+                IF ST-LOG NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO LOG DE AUDITORIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       AUD-GRAVA-FIM.
+                EXIT.
+
       *>****************************************
       *> ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *>****************************************
 
        ACE-001.
-                DISPLAY (24, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (24, 55) W-OPCAO
+                DISPLAY (24, 06)
+                "F1=NOVO F2=ALTERAR F3=EXCLUIR F4=APELIDO F5=LISTAR"
+                ACCEPT (24, 58) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                             AND W-ACT NOT = 05 AND W-ACT NOT = 06
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (24, 12) MENS
@@ -335,6 +627,10 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO CON-APL.
+                IF W-ACT = 06
+                   GO TO CON-LST.
 
        EXC-OPC.
                 DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
@@ -348,8 +644,12 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE REGCLI TO W-REGCLI-ANTES
+                MOVE SPACES TO W-REGCLI-DEPOIS
                 DELETE ARQCLI RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO W-AUD-OPERACAO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -373,6 +673,9 @@
        ALT-RW1.
                 REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE REGCLI TO W-REGCLI-DEPOIS
+                   MOVE "A" TO W-AUD-OPERACAO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -380,6 +683,163 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *>****************************************
+      *> ROTINA DE CONSULTA POR APELIDO (CHAVE ALTERNATIVA)  *
+      *>****************************************
+       CON-APL.
+                MOVE SPACES TO W-APELIDO-BUSCA
+                DISPLAY (24, 12) "APELIDO PARA CONSULTA: "
+                ACCEPT (24, 36) W-APELIDO-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) MENS
+                   GO TO INC-001.
+                IF W-APELIDO-BUSCA = SPACES
+                   MOVE "APELIDO INVALIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CON-APL.
+                MOVE W-APELIDO-BUSCA TO APELIDO
+                START ARQCLI KEY IS = APELIDO
+                   INVALID KEY
+                      MOVE "NENHUM CLIENTE COM ESSE APELIDO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                END-START.
+       CON-APL-LER.
+                READ ARQCLI NEXT RECORD
+                   AT END
+                      MOVE "FIM DA LISTA DE APELIDOS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                END-READ.
+                IF APELIDO NOT = W-APELIDO-BUSCA
+                   MOVE "FIM DA LISTA DE APELIDOS" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       CON-APL-MOSTRA.
+                MOVE REGCLI TO W-REGCLI-ANTES
+                DISPLAY SMT006
+                IF PESSOA-FISICA
+                   DISPLAY TCPF-CNPJ-F
+                ELSE
+                   DISPLAY TCPF-CNPJ-J
+                END-IF
+                PERFORM CON-UF-MOSTRA THRU CON-UF-MOSTRA-FIM
+                DISPLAY (24, 12)
+                   "ENTER=SELECIONAR  F4=PROXIMO  ESC=SAIR"
+                ACCEPT (24, 60) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   DISPLAY (24, 12) MENS
+                   GO TO INC-001.
+                IF W-ACT = 05
+                   GO TO CON-APL-LER.
+                MOVE 1 TO W-SEL
+                GO TO ACE-001.
+
+      *>****************************************
+      *> ROTINA DE LISTAGEM/NAVEGACAO DO ARQCLI *
+      *>****************************************
+       CON-LST.
+                MOVE 1 TO W-LST-PAG
+                MOVE ZEROS TO W-LST-CHAVE (1)
+                PERFORM CON-LST-PAGINA THRU CON-LST-PAGINA-FIM.
+      *>------------------------------------------------------------
+       CON-LST-PAGINA.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 25) "LISTAGEM DE CLIENTES"
+                DISPLAY (03, 03)
+                   "N  CPF/CNPJ         RAZAO SOCIAL          "
+                   "APELIDO        CIDADE/UF"
+                MOVE W-LST-CHAVE (W-LST-PAG) TO CPF-CNPJ
+                START ARQCLI KEY IS NOT LESS THAN CPF-CNPJ
+                   INVALID KEY
+                      MOVE "NENHUM CLIENTE CADASTRADO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                END-START.
+                MOVE 0 TO W-LST-LINHA
+                MOVE 0 TO W-LST-FIM
+                PERFORM CON-LST-LINHA THRU CON-LST-LINHA-FIM
+                   UNTIL W-LST-LINHA NOT < W-LST-QTDE
+                      OR W-LST-FIM = 1.
+                IF W-LST-FIM = 0
+                   READ ARQCLI NEXT RECORD
+                      AT END
+                         MOVE 1 TO W-LST-FIM
+                      NOT AT END
+                         IF W-LST-PAG < 500
+                            MOVE CPF-CNPJ TO W-LST-CHAVE (W-LST-PAG + 1)
+                         END-IF
+                   END-READ
+                END-IF.
+                DISPLAY (22, 03)
+                   "F2=PROX PAGINA  F3=PAG ANTERIOR  ESC=VOLTAR"
+                DISPLAY (23, 03) "SELECIONAR LINHA (00=NENHUMA): "
+                ACCEPT (23, 35) W-LST-SEL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   MOVE SPACES TO MENS
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   IF W-LST-FIM = 1 OR W-LST-PAG >= 500
+                      MOVE "NAO HA PROXIMA PAGINA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   ELSE
+                      ADD 1 TO W-LST-PAG
+                   END-IF
+                   GO TO CON-LST-PAGINA.
+                IF W-ACT = 04
+                   IF W-LST-PAG > 1
+                      SUBTRACT 1 FROM W-LST-PAG
+                   END-IF
+                   GO TO CON-LST-PAGINA.
+                IF W-LST-SEL = 0 OR W-LST-SEL > W-LST-LINHA
+                   MOVE "SELECAO INVALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CON-LST-PAGINA.
+                MOVE W-LST-CPF-TAB (W-LST-SEL) TO CPF-CNPJ
+                READ ARQCLI
+                   INVALID KEY
+                      MOVE "CLIENTE NAO ENCONTRADO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO CON-LST-PAGINA
+                END-READ.
+                MOVE REGCLI TO W-REGCLI-ANTES
+                PERFORM CON-UF-MOSTRA THRU CON-UF-MOSTRA-FIM
+                DISPLAY SMT006
+                IF PESSOA-FISICA
+                   DISPLAY TCPF-CNPJ-F
+                ELSE
+                   DISPLAY TCPF-CNPJ-J
+                END-IF
+                MOVE "*** CLIENTE SELECIONADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                MOVE 1 TO W-SEL
+                GO TO ACE-001.
+       CON-LST-PAGINA-FIM.
+                EXIT.
+      *>------------------------------------------------------------
+       CON-LST-LINHA.
+                READ ARQCLI NEXT RECORD
+                   AT END
+                      MOVE 1 TO W-LST-FIM
+                      GO TO CON-LST-LINHA-FIM
+                END-READ.
+                ADD 1 TO W-LST-LINHA
+                MOVE CPF-CNPJ TO W-LST-CPF-TAB (W-LST-LINHA)
+                DISPLAY (W-LST-LINHA + 3, 03) W-LST-LINHA
+                DISPLAY (W-LST-LINHA + 3, 06) CPF-CNPJ
+                DISPLAY (W-LST-LINHA + 3, 22) RAZAO-SOCIAL (1:20)
+                DISPLAY (W-LST-LINHA + 3, 43) APELIDO (1:14)
+                DISPLAY (W-LST-LINHA + 3, 58) CIDADE (1:12)
+                DISPLAY (W-LST-LINHA + 3, 71) UF.
+       CON-LST-LINHA-FIM.
+                EXIT.
+      *>------------------------------------------------------------
+
       *>*********************
       *> ROTINA DE FIM      *
       *>*********************
