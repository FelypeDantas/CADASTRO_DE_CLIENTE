@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE003.
+      *>AUTHOR. FELYPE DANTAS DOS SANTOS.
+      *>*****************************************
+      *> LISTAGEM DE CLIENTES POR UF / CIDADE   *
+      *>*****************************************
+      *>------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF-CNPJ
+           FILE STATUS IS ST-ERRO
+           ALTERNATE RECORD KEY IS APELIDO WITH DUPLICATES.
+       SELECT WORK-SORT ASSIGN TO "WSCLI.TMP"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RELCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ST-REL.
+      *>---------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQCLI.DAT".
+           COPY REGCLI.
+       SD WORK-SORT.
+       01 WS-REG.
+           03 WS-UF          PIC X(02).
+           03 WS-CIDADE      PIC X(30).
+           03 WS-RAZAO       PIC X(60).
+           03 WS-APELIDO     PIC X(30).
+           03 WS-TELEFONE    PIC 9(11).
+           03 WS-CONTATO     PIC X(15).
+       FD RELCLI
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "RELCLI.LST".
+       01 REG-RELCLI          PIC X(132).
+      *>------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-REL          PIC X(02) VALUE "00".
+       77 W-LINHA         PIC 9(02) VALUE 99.
+       77 W-PAGINA        PIC 9(04) VALUE ZEROS.
+       77 W-TOTAL         PIC 9(06) VALUE ZEROS.
+       77 W-PRIMEIRA-VEZ  PIC 9(01) VALUE 1.
+       77 W-FIM-SORT      PIC 9(01) VALUE 0.
+       01 W-UF-ANT        PIC X(02) VALUE SPACES.
+       01 W-CIDADE-ANT    PIC X(30) VALUE SPACES.
+      *>------------------------------------------------------------
+       01 LC-CABEC1.
+           05 FILLER          PIC X(38) VALUE
+              "RELACAO DE CLIENTES - SCE003".
+           05 FILLER          PIC X(08) VALUE "PAGINA: ".
+           05 LC-PAGINA       PIC ZZZ9.
+       01 LC-CABEC2.
+           05 FILLER          PIC X(04) VALUE "UF: ".
+           05 LC-UF           PIC X(02).
+           05 FILLER          PIC X(10) VALUE "  CIDADE: ".
+           05 LC-CIDADE       PIC X(30).
+       01 LC-CABEC3.
+           05 FILLER PIC X(32) VALUE "RAZAO SOCIAL".
+           05 FILLER PIC X(20) VALUE "APELIDO".
+           05 FILLER PIC X(14) VALUE "TELEFONE".
+           05 FILLER PIC X(15) VALUE "CONTATO".
+       01 LC-DETALHE.
+           05 LD-RAZAO         PIC X(32).
+           05 LD-APELIDO       PIC X(20).
+           05 LD-TELEFONE      PIC 9(11).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 LD-CONTATO       PIC X(15).
+       01 LC-TOTAL.
+           05 FILLER           PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+           05 LT-TOTAL         PIC ZZZ.ZZ9.
+      *>------------------------------------------------------------
+       PROCEDURE DIVISION.
+       REL-INICIO.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELCLI
+           IF ST-REL NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO RELATORIO: " ST-REL
+              CLOSE ARQCLI
+              STOP RUN.
+           SORT WORK-SORT
+               ON ASCENDING KEY WS-UF WS-CIDADE WS-RAZAO
+               INPUT PROCEDURE IS REL-CARGA-SORT
+               OUTPUT PROCEDURE IS REL-IMPRIME-SORT.
+           PERFORM REL-RODAPE THRU REL-RODAPE-FIM.
+           CLOSE ARQCLI RELCLI.
+           STOP RUN.
+      *>------------------------------------------------------------
+      *> LE O ARQCLI INTEIRO E ALIMENTA O ARQUIVO DE TRABALHO DO SORT
+      *>------------------------------------------------------------
+       REL-CARGA-SORT.
+           MOVE 0 TO W-FIM-SORT
+           READ ARQCLI NEXT RECORD
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               MOVE UF        TO WS-UF
+               MOVE CIDADE    TO WS-CIDADE
+               MOVE RAZAO-SOCIAL TO WS-RAZAO
+               MOVE APELIDO   TO WS-APELIDO
+               MOVE TELEFONE  TO WS-TELEFONE
+               MOVE CONTATO   TO WS-CONTATO
+               RELEASE WS-REG
+               READ ARQCLI NEXT RECORD
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-READ
+           END-PERFORM.
+       REL-CARGA-SORT-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> RECEBE OS REGISTROS ORDENADOS E IMPRIME COM QUEBRA DE UF/CIDADE
+      *>------------------------------------------------------------
+       REL-IMPRIME-SORT.
+           MOVE 0 TO W-FIM-SORT
+           RETURN WORK-SORT
+               AT END MOVE 1 TO W-FIM-SORT.
+           PERFORM UNTIL W-FIM-SORT = 1
+               IF W-PRIMEIRA-VEZ = 1 OR WS-UF NOT = W-UF-ANT
+                                     OR WS-CIDADE NOT = W-CIDADE-ANT
+                  PERFORM REL-QUEBRA THRU REL-QUEBRA-FIM
+               ELSE
+                  IF W-LINHA > 55
+                     PERFORM REL-QUEBRA-PAGINA
+                        THRU REL-QUEBRA-PAGINA-FIM
+                  END-IF
+               END-IF
+               MOVE WS-RAZAO      TO LD-RAZAO
+               MOVE WS-APELIDO    TO LD-APELIDO
+               MOVE WS-TELEFONE   TO LD-TELEFONE
+               MOVE WS-CONTATO    TO LD-CONTATO
+               WRITE REG-RELCLI FROM LC-DETALHE
+               ADD 1 TO W-LINHA
+               ADD 1 TO W-TOTAL
+               RETURN WORK-SORT
+                   AT END MOVE 1 TO W-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+       REL-IMPRIME-SORT-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> QUEBRA DE PAGINA E DE GRUPO (UF/CIDADE)
+      *>------------------------------------------------------------
+       REL-QUEBRA.
+           MOVE 0 TO W-PRIMEIRA-VEZ
+           MOVE WS-UF     TO W-UF-ANT
+           MOVE WS-CIDADE TO W-CIDADE-ANT
+           IF W-LINHA > 55
+              ADD 1 TO W-PAGINA
+              MOVE W-PAGINA TO LC-PAGINA
+              WRITE REG-RELCLI FROM LC-CABEC1
+              MOVE 1 TO W-LINHA
+           END-IF
+           MOVE WS-UF     TO LC-UF
+           MOVE WS-CIDADE TO LC-CIDADE
+           WRITE REG-RELCLI FROM LC-CABEC2
+           WRITE REG-RELCLI FROM LC-CABEC3
+           ADD 2 TO W-LINHA.
+       REL-QUEBRA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+      *> QUEBRA DE PAGINA NO MEIO DE UM GRUPO UF/CIDADE (SEM MUDAR    *
+      *> DE GRUPO), REPETINDO O CABECALHO DO GRUPO NA NOVA PAGINA     *
+      *>------------------------------------------------------------
+       REL-QUEBRA-PAGINA.
+           ADD 1 TO W-PAGINA
+           MOVE W-PAGINA TO LC-PAGINA
+           WRITE REG-RELCLI FROM LC-CABEC1
+           MOVE WS-UF     TO LC-UF
+           MOVE WS-CIDADE TO LC-CIDADE
+           WRITE REG-RELCLI FROM LC-CABEC2
+           WRITE REG-RELCLI FROM LC-CABEC3
+           MOVE 1 TO W-LINHA
+           ADD 2 TO W-LINHA.
+       REL-QUEBRA-PAGINA-FIM.
+           EXIT.
+      *>------------------------------------------------------------
+       REL-RODAPE.
+           MOVE SPACES TO REG-RELCLI
+           WRITE REG-RELCLI
+           MOVE W-TOTAL TO LT-TOTAL
+           WRITE REG-RELCLI FROM LC-TOTAL.
+       REL-RODAPE-FIM.
+           EXIT.
