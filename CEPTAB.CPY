@@ -0,0 +1,9 @@
+      *>------------------------------------------------------------
+      *> CEPTAB.CPY - TABELA DE CEP (LOGRADOURO/BAIRRO/CIDADE/UF)   *
+      *>------------------------------------------------------------
+       01 REGCEP.
+           03 CEP-COD         PIC 9(08).
+           03 CEP-LOGRADOURO  PIC X(30).
+           03 CEP-BAIRRO      PIC X(30).
+           03 CEP-CIDADE      PIC X(30).
+           03 CEP-UF          PIC X(02).
